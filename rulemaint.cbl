@@ -0,0 +1,475 @@
+000100****************************************************************
+000200* PROGRAM-ID : RULEMAINT                                        *
+000300* AUTHOR     : D. ORIC, APPLICATIONS PROGRAMMING                *
+000400* INSTALLATION: DATA PROCESSING CENTER                          *
+000500* DATE-WRITTEN: 2026-08-09                                      *
+000600* DATE-COMPILED:                                                *
+000700*----------------------------------------------------------------
+000800* REMARKS.                                                      *
+000900*     APPLIES ADD/CHANGE/EXPIRE MAINTENANCE TRANSACTIONS TO      *
+001000*     THE RULETAB BUSINESS RULE TABLE. THE OLD PARAMETER FILE    *
+001100*     (OLDPARM) IS LOADED INTO MEMORY, EACH MAINTENANCE          *
+001200*     TRANSACTION IS APPLIED IN TURN, AND THE RESULT IS WRITTEN  *
+001300*     OUT AS THE NEW PARAMETER FILE (NEWPARM) FOR OPERATIONS TO  *
+001400*     PROMOTE TO PARM.RULES.DAT BEFORE THE NEXT IFANDTHEN RUN.   *
+001500*     EVERY TRANSACTION APPLIED IS LOGGED TO MAINTLOG WITH ITS   *
+001600*     OLD AND NEW VALUES FOR AUDIT REVIEW. NO RECOMPILE OF       *
+001700*     IFANDTHEN OR RULEMAINT IS NEEDED TO ADD, CHANGE OR EXPIRE  *
+001800*     A BUSINESS RULE.                                          *
+001900*----------------------------------------------------------------
+002000* MODIFICATION HISTORY.                                          *
+002100*   DATE       INIT  DESCRIPTION                                 *
+002200*   ---------- ----  ------------------------------------------ *
+002300*   2026-08-09  DO   ORIGINAL VERSION.                           *
+002400*   2026-08-09  DO   1000-INITIALIZE NOW ALSO CHECKS THE        *
+002500*                    NEWPARM/MAINTLOG OPEN STATUSES BEFORE      *
+002600*                    WRITING TO THEM, THE SAME AS THE EXISTING  *
+002700*                    OLDPARM/MAINTTRN CHECKS.                   *
+002800****************************************************************
+002900 IDENTIFICATION DIVISION.
+003000 PROGRAM-ID.              RULEMAINT.
+003100 AUTHOR.                  D. ORIC.
+003200 INSTALLATION.            DATA PROCESSING CENTER.
+003300 DATE-WRITTEN.            2026-08-09.
+003400 DATE-COMPILED.
+003500
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 SOURCE-COMPUTER.         IBM-370.
+003900 OBJECT-COMPUTER.         IBM-370.
+004000
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT OLDPARM      ASSIGN TO OLDPARM
+004400                         ORGANIZATION IS SEQUENTIAL
+004500                         FILE STATUS IS WS-OLDPARM-STATUS.
+004600
+004700     SELECT MAINTTRN     ASSIGN TO MAINTTRN
+004800                         ORGANIZATION IS SEQUENTIAL
+004900                         FILE STATUS IS WS-MAINTTRN-STATUS.
+005000
+005100     SELECT NEWPARM      ASSIGN TO NEWPARM
+005200                         ORGANIZATION IS SEQUENTIAL
+005300                         FILE STATUS IS WS-NEWPARM-STATUS.
+005400
+005500     SELECT MAINTLOG     ASSIGN TO MAINTLOG
+005600                         ORGANIZATION IS SEQUENTIAL
+005700                         FILE STATUS IS WS-MAINTLOG-STATUS.
+005800
+005900 DATA DIVISION.
+006000 FILE SECTION.
+006100 FD  OLDPARM
+006200     RECORDING MODE IS F
+006300     LABEL RECORDS ARE STANDARD.
+006400 COPY PARMREC.
+006500
+006600 FD  MAINTTRN
+006700     RECORDING MODE IS F
+006800     LABEL RECORDS ARE STANDARD.
+006900 COPY MNTREC.
+007000
+007100 FD  NEWPARM
+007200     RECORDING MODE IS F
+007300     LABEL RECORDS ARE STANDARD.
+007400 COPY PARMREC REPLACING PR-PARM-RECORD BY NP-PARM-RECORD.
+007500
+007600 FD  MAINTLOG
+007700     RECORDING MODE IS F
+007800     LABEL RECORDS ARE STANDARD.
+007900 COPY MAUDREC.
+008000
+008100 WORKING-STORAGE SECTION.
+008200 01  WS-SWITCHES.
+008300     05  WS-OLDPARM-EOF-SWITCH PIC X(01)  VALUE "N".
+008400         88  WS-OLDPARM-END-OF-FILE       VALUE "Y".
+008500     05  WS-MAINT-EOF-SWITCH  PIC X(01)  VALUE "N".
+008600         88  WS-MAINT-END-OF-FILE        VALUE "Y".
+008700     05  WS-RULE-FOUND-SWITCH PIC X(01)  VALUE "N".
+008800         88  WS-RULE-FOUND               VALUE "Y".
+008900
+009000 01  WS-FILE-STATUSES.
+009100     05  WS-OLDPARM-STATUS    PIC X(02)  VALUE SPACES.
+009200         88  WS-OLDPARM-OK                 VALUE "00".
+009300         88  WS-OLDPARM-EOF                VALUE "10".
+009400     05  WS-MAINTTRN-STATUS   PIC X(02)  VALUE SPACES.
+009500         88  WS-MAINTTRN-OK                VALUE "00".
+009600         88  WS-MAINTTRN-EOF                VALUE "10".
+009700     05  WS-NEWPARM-STATUS    PIC X(02)  VALUE SPACES.
+009800         88  WS-NEWPARM-OK                 VALUE "00".
+009900     05  WS-MAINTLOG-STATUS   PIC X(02)  VALUE SPACES.
+010000         88  WS-MAINTLOG-OK                VALUE "00".
+010100
+010200 COPY RULETAB.
+010300
+010400 01  WS-RUN-DATE-TIME.
+010500     05  WS-RUN-DATE          PIC 9(08)  VALUE ZERO.
+010600     05  WS-RUN-TIME          PIC 9(08)  VALUE ZERO.
+010700
+010800 01  WS-RUN-ID                PIC X(16)  VALUE SPACES.
+010900
+011000 01  WS-MAINT-TOTALS.
+011100     05  WS-ADD-COUNT         PIC 9(05)  VALUE ZERO  COMP.
+011200     05  WS-CHANGE-COUNT      PIC 9(05)  VALUE ZERO  COMP.
+011300     05  WS-EXPIRE-COUNT      PIC 9(05)  VALUE ZERO  COMP.
+011400     05  WS-REJECT-COUNT      PIC 9(05)  VALUE ZERO  COMP.
+011500
+011600 PROCEDURE DIVISION.
+011700*----------------------------------------------------------------
+011800* 0000-MAINLINE
+011900*----------------------------------------------------------------
+012000 0000-MAINLINE.
+012100     PERFORM 1000-INITIALIZE
+012200         THRU 1000-INITIALIZE-EXIT.
+012300     PERFORM 2000-PROCESS-TRANSACTION
+012400         THRU 2000-PROCESS-TRANSACTION-EXIT
+012500         UNTIL WS-MAINT-END-OF-FILE.
+012600     PERFORM 8000-WRITE-NEW-MASTER
+012700         THRU 8000-WRITE-NEW-MASTER-EXIT.
+012800     PERFORM 9000-TERMINATE
+012900         THRU 9000-TERMINATE-EXIT.
+013000     PERFORM 9900-SET-RETURN-CODE
+013100         THRU 9900-SET-RETURN-CODE-EXIT.
+013200     STOP RUN.
+013300
+013400*----------------------------------------------------------------
+013500* 1000-INITIALIZE - OPEN THE FILES, LOAD THE OLD MASTER INTO
+013600*                   THE RULETAB TABLE AND PRIME THE FIRST
+013700*                   MAINTENANCE TRANSACTION
+013800*----------------------------------------------------------------
+013900 1000-INITIALIZE.
+014000     OPEN INPUT  OLDPARM.
+014100     OPEN INPUT  MAINTTRN.
+014200     OPEN OUTPUT NEWPARM.
+014300     OPEN OUTPUT MAINTLOG.
+014400     IF NOT WS-OLDPARM-OK OR NOT WS-MAINTTRN-OK
+014500             OR NOT WS-NEWPARM-OK OR NOT WS-MAINTLOG-OK
+014600         DISPLAY "RULEMAINT - ERROR OPENING FILES, "
+014700             "OLDPARM = " WS-OLDPARM-STATUS
+014800             " MAINTTRN = " WS-MAINTTRN-STATUS
+014900             " NEWPARM = " WS-NEWPARM-STATUS
+015000             " MAINTLOG = " WS-MAINTLOG-STATUS
+015100         MOVE "Y" TO WS-MAINT-EOF-SWITCH
+015200     ELSE
+015300         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+015400         ACCEPT WS-RUN-TIME FROM TIME
+015500         STRING "RULEMAINT" WS-RUN-DATE WS-RUN-TIME
+015600             DELIMITED BY SIZE INTO WS-RUN-ID
+015700         END-STRING
+015800         PERFORM 1100-LOAD-OLD-MASTER
+015900             THRU 1100-LOAD-OLD-MASTER-EXIT
+016000         PERFORM 2100-READ-MAINTTRN
+016100             THRU 2100-READ-MAINTTRN-EXIT
+016200     END-IF.
+016300 1000-INITIALIZE-EXIT.
+016400     EXIT.
+016500
+016600*----------------------------------------------------------------
+016700* 1100-LOAD-OLD-MASTER - LOAD EVERY OLDPARM RECORD INTO THE
+016800*                        IN-MEMORY RULETAB TABLE
+016900*----------------------------------------------------------------
+017000 1100-LOAD-OLD-MASTER.
+017100     PERFORM 1110-READ-OLDPARM
+017200         THRU 1110-READ-OLDPARM-EXIT.
+017300     PERFORM 1120-LOAD-MASTER-ENTRY
+017400         THRU 1120-LOAD-MASTER-ENTRY-EXIT
+017500         UNTIL WS-OLDPARM-END-OF-FILE.
+017600     CLOSE OLDPARM.
+017700 1100-LOAD-OLD-MASTER-EXIT.
+017800     EXIT.
+017900
+018000*----------------------------------------------------------------
+018100* 1110-READ-OLDPARM - READ THE NEXT OLD MASTER PARAMETER RECORD
+018200*----------------------------------------------------------------
+018300 1110-READ-OLDPARM.
+018400     READ OLDPARM
+018500         AT END
+018600             MOVE "Y" TO WS-OLDPARM-EOF-SWITCH
+018700     END-READ.
+018800 1110-READ-OLDPARM-EXIT.
+018900     EXIT.
+019000
+019100*----------------------------------------------------------------
+019200* 1120-LOAD-MASTER-ENTRY - MOVE ONE OLD MASTER RECORD INTO THE
+019300*                          IN-MEMORY RULETAB TABLE
+019400*----------------------------------------------------------------
+019500 1120-LOAD-MASTER-ENTRY.
+019600     ADD 1 TO WS-RULE-COUNT.
+019700     SET RT-IDX TO WS-RULE-COUNT.
+019800     MOVE PR-RULE-CODE    OF PR-PARM-RECORD
+019900         TO RT-RULE-CODE (RT-IDX).
+020000     MOVE PR-LOGIC-IND    OF PR-PARM-RECORD
+020100         TO RT-LOGIC-IND (RT-IDX).
+020200     MOVE PR-STATUS-IND   OF PR-PARM-RECORD
+020300         TO RT-STATUS-IND (RT-IDX).
+020400     MOVE PR-LOW-VALUE-1  OF PR-PARM-RECORD
+020500         TO RT-LOW-VALUE-1 (RT-IDX).
+020600     MOVE PR-HIGH-VALUE-1 OF PR-PARM-RECORD
+020700         TO RT-HIGH-VALUE-1 (RT-IDX).
+020800     MOVE PR-LOW-VALUE-2  OF PR-PARM-RECORD
+020900         TO RT-LOW-VALUE-2 (RT-IDX).
+021000     MOVE PR-HIGH-VALUE-2 OF PR-PARM-RECORD
+021100         TO RT-HIGH-VALUE-2 (RT-IDX).
+021200     MOVE PR-EFF-DATE     OF PR-PARM-RECORD
+021300         TO RT-EFF-DATE (RT-IDX).
+021400     PERFORM 1110-READ-OLDPARM
+021500         THRU 1110-READ-OLDPARM-EXIT.
+021600 1120-LOAD-MASTER-ENTRY-EXIT.
+021700     EXIT.
+021800
+021900*----------------------------------------------------------------
+022000* 2000-PROCESS-TRANSACTION - APPLY ONE MAINTENANCE TRANSACTION
+022100*                            TO THE IN-MEMORY RULETAB TABLE
+022200*----------------------------------------------------------------
+022300 2000-PROCESS-TRANSACTION.
+022400     PERFORM 2050-FIND-RULE-FOR-MAINT
+022500         THRU 2050-FIND-RULE-FOR-MAINT-EXIT.
+022600     EVALUATE TRUE
+022700         WHEN MT-ACTION-IS-ADD
+022800             PERFORM 2200-APPLY-ADD
+022900                 THRU 2200-APPLY-ADD-EXIT
+023000         WHEN MT-ACTION-IS-CHANGE
+023100             PERFORM 2300-APPLY-CHANGE
+023200                 THRU 2300-APPLY-CHANGE-EXIT
+023300         WHEN MT-ACTION-IS-EXPIRE
+023400             PERFORM 2400-APPLY-EXPIRE
+023500                 THRU 2400-APPLY-EXPIRE-EXIT
+023600         WHEN OTHER
+023700             DISPLAY "RULEMAINT - UNKNOWN ACTION CODE "
+023800                 MT-ACTION-CODE " FOR RULE " MT-RULE-CODE
+023900             ADD 1 TO WS-REJECT-COUNT
+024000     END-EVALUATE.
+024100     PERFORM 2100-READ-MAINTTRN
+024200         THRU 2100-READ-MAINTTRN-EXIT.
+024300 2000-PROCESS-TRANSACTION-EXIT.
+024400     EXIT.
+024500
+024600*----------------------------------------------------------------
+024700* 2100-READ-MAINTTRN - READ THE NEXT MAINTENANCE TRANSACTION
+024800*----------------------------------------------------------------
+024900 2100-READ-MAINTTRN.
+025000     READ MAINTTRN
+025100         AT END
+025200             MOVE "Y" TO WS-MAINT-EOF-SWITCH
+025300     END-READ.
+025400 2100-READ-MAINTTRN-EXIT.
+025500     EXIT.
+025600
+025700*----------------------------------------------------------------
+025800* 2050-FIND-RULE-FOR-MAINT - LOOK UP THE RULETAB ENTRY NAMED BY
+025900*                            THE TRANSACTION'S RULE CODE
+026000*----------------------------------------------------------------
+026100 2050-FIND-RULE-FOR-MAINT.
+026200     MOVE "N" TO WS-RULE-FOUND-SWITCH.
+026300     SET RT-IDX TO 1.
+026400     SEARCH WS-RULE-ENTRY
+026500         AT END
+026600             MOVE "N" TO WS-RULE-FOUND-SWITCH
+026700         WHEN RT-RULE-CODE (RT-IDX) = MT-RULE-CODE
+026800             MOVE "Y" TO WS-RULE-FOUND-SWITCH
+026900     END-SEARCH.
+027000 2050-FIND-RULE-FOR-MAINT-EXIT.
+027100     EXIT.
+027200
+027300*----------------------------------------------------------------
+027400* 2200-APPLY-ADD - ADD A NEW RULE TO THE TABLE. REJECTED IF THE
+027500*                  RULE CODE ALREADY EXISTS.
+027600*----------------------------------------------------------------
+027700 2200-APPLY-ADD.
+027800     IF WS-RULE-FOUND
+027900         DISPLAY "RULEMAINT - ADD REJECTED, RULE ALREADY EXISTS: "
+028000             MT-RULE-CODE
+028100         ADD 1 TO WS-REJECT-COUNT
+028200     ELSE
+028300         MOVE SPACES TO MA-OLD-VALUES
+028400         MOVE ZERO   TO MA-OLD-LOW-VALUE-1 MA-OLD-HIGH-VALUE-1
+028500                        MA-OLD-LOW-VALUE-2 MA-OLD-HIGH-VALUE-2
+028600         ADD 1 TO WS-RULE-COUNT
+028700         SET RT-IDX TO WS-RULE-COUNT
+028800         MOVE MT-RULE-CODE    TO RT-RULE-CODE (RT-IDX)
+028900         MOVE MT-LOGIC-IND    TO RT-LOGIC-IND (RT-IDX)
+029000         MOVE "A"             TO RT-STATUS-IND (RT-IDX)
+029100         MOVE MT-LOW-VALUE-1  TO RT-LOW-VALUE-1 (RT-IDX)
+029200         MOVE MT-HIGH-VALUE-1 TO RT-HIGH-VALUE-1 (RT-IDX)
+029300         MOVE MT-LOW-VALUE-2  TO RT-LOW-VALUE-2 (RT-IDX)
+029400         MOVE MT-HIGH-VALUE-2 TO RT-HIGH-VALUE-2 (RT-IDX)
+029500         MOVE MT-EFF-DATE     TO RT-EFF-DATE (RT-IDX)
+029600         PERFORM 2250-COPY-NEW-VALUES
+029700             THRU 2250-COPY-NEW-VALUES-EXIT
+029800         PERFORM 2900-WRITE-MAINT-AUDIT
+029900             THRU 2900-WRITE-MAINT-AUDIT-EXIT
+030000         ADD 1 TO WS-ADD-COUNT
+030100     END-IF.
+030200 2200-APPLY-ADD-EXIT.
+030300     EXIT.
+030400
+030500*----------------------------------------------------------------
+030600* 2250-COPY-NEW-VALUES - COPY THE JUST-APPLIED RULETAB ENTRY
+030700*                        INTO THE AUDIT RECORD'S NEW-VALUES GROUP
+030800*----------------------------------------------------------------
+030900 2250-COPY-NEW-VALUES.
+031000     MOVE RT-LOGIC-IND    (RT-IDX) TO MA-NEW-LOGIC-IND.
+031100     MOVE RT-STATUS-IND   (RT-IDX) TO MA-NEW-STATUS-IND.
+031200     MOVE RT-LOW-VALUE-1  (RT-IDX) TO MA-NEW-LOW-VALUE-1.
+031300     MOVE RT-HIGH-VALUE-1 (RT-IDX) TO MA-NEW-HIGH-VALUE-1.
+031400     MOVE RT-LOW-VALUE-2  (RT-IDX) TO MA-NEW-LOW-VALUE-2.
+031500     MOVE RT-HIGH-VALUE-2 (RT-IDX) TO MA-NEW-HIGH-VALUE-2.
+031600 2250-COPY-NEW-VALUES-EXIT.
+031700     EXIT.
+031800
+031900*----------------------------------------------------------------
+032000* 2300-APPLY-CHANGE - REPLACE AN EXISTING RULE'S RANGES AND      *
+032100*                     LOGIC INDICATOR. REJECTED IF THE RULE      *
+032200*                     CODE IS NOT ON FILE.                       *
+032300*----------------------------------------------------------------
+032400 2300-APPLY-CHANGE.
+032500     IF NOT WS-RULE-FOUND
+032600         DISPLAY "RULEMAINT - CHANGE REJECTED, RULE NOT FOUND: "
+032700             MT-RULE-CODE
+032800         ADD 1 TO WS-REJECT-COUNT
+032900     ELSE
+033000         PERFORM 2950-COPY-OLD-VALUES
+033100             THRU 2950-COPY-OLD-VALUES-EXIT
+033200         MOVE MT-LOGIC-IND    TO RT-LOGIC-IND (RT-IDX)
+033300         MOVE MT-LOW-VALUE-1  TO RT-LOW-VALUE-1 (RT-IDX)
+033400         MOVE MT-HIGH-VALUE-1 TO RT-HIGH-VALUE-1 (RT-IDX)
+033500         MOVE MT-LOW-VALUE-2  TO RT-LOW-VALUE-2 (RT-IDX)
+033600         MOVE MT-HIGH-VALUE-2 TO RT-HIGH-VALUE-2 (RT-IDX)
+033700         MOVE MT-EFF-DATE     TO RT-EFF-DATE (RT-IDX)
+033800         PERFORM 2250-COPY-NEW-VALUES
+033900             THRU 2250-COPY-NEW-VALUES-EXIT
+034000         PERFORM 2900-WRITE-MAINT-AUDIT
+034100             THRU 2900-WRITE-MAINT-AUDIT-EXIT
+034200         ADD 1 TO WS-CHANGE-COUNT
+034300     END-IF.
+034400 2300-APPLY-CHANGE-EXIT.
+034500     EXIT.
+034600
+034700*----------------------------------------------------------------
+034800* 2400-APPLY-EXPIRE - MARK AN EXISTING RULE EXPIRED SO IT NO     *
+034900*                     LONGER MATCHES A TRANSACTION, WITHOUT      *
+035000*                     REMOVING IT FROM THE PARAMETER FILE.       *
+035100*                     REJECTED IF THE RULE CODE IS NOT ON FILE.  *
+035200*----------------------------------------------------------------
+035300 2400-APPLY-EXPIRE.
+035400     IF NOT WS-RULE-FOUND
+035500         DISPLAY "RULEMAINT - EXPIRE REJECTED, RULE NOT FOUND: "
+035600             MT-RULE-CODE
+035700         ADD 1 TO WS-REJECT-COUNT
+035800     ELSE
+035900         PERFORM 2950-COPY-OLD-VALUES
+036000             THRU 2950-COPY-OLD-VALUES-EXIT
+036100         MOVE "E" TO RT-STATUS-IND (RT-IDX)
+036200         PERFORM 2250-COPY-NEW-VALUES
+036300             THRU 2250-COPY-NEW-VALUES-EXIT
+036400         PERFORM 2900-WRITE-MAINT-AUDIT
+036500             THRU 2900-WRITE-MAINT-AUDIT-EXIT
+036600         ADD 1 TO WS-EXPIRE-COUNT
+036700     END-IF.
+036800 2400-APPLY-EXPIRE-EXIT.
+036900     EXIT.
+037000
+037100*----------------------------------------------------------------
+037200* 2950-COPY-OLD-VALUES - COPY THE RULETAB ENTRY'S CURRENT        *
+037300*                        VALUES INTO THE AUDIT RECORD'S          *
+037400*                        OLD-VALUES GROUP BEFORE IT IS CHANGED   *
+037500*----------------------------------------------------------------
+037600 2950-COPY-OLD-VALUES.
+037700     MOVE RT-LOGIC-IND    (RT-IDX) TO MA-OLD-LOGIC-IND.
+037800     MOVE RT-STATUS-IND   (RT-IDX) TO MA-OLD-STATUS-IND.
+037900     MOVE RT-LOW-VALUE-1  (RT-IDX) TO MA-OLD-LOW-VALUE-1.
+038000     MOVE RT-HIGH-VALUE-1 (RT-IDX) TO MA-OLD-HIGH-VALUE-1.
+038100     MOVE RT-LOW-VALUE-2  (RT-IDX) TO MA-OLD-LOW-VALUE-2.
+038200     MOVE RT-HIGH-VALUE-2 (RT-IDX) TO MA-OLD-HIGH-VALUE-2.
+038300 2950-COPY-OLD-VALUES-EXIT.
+038400     EXIT.
+038500
+038600*----------------------------------------------------------------
+038700* 2900-WRITE-MAINT-AUDIT - APPEND ONE MAINTENANCE TRANSACTION,
+038800*                          WITH ITS OLD AND NEW VALUES, TO THE
+038900*                          MAINTLOG AUDIT TRAIL
+039000*----------------------------------------------------------------
+039100 2900-WRITE-MAINT-AUDIT.
+039200     MOVE WS-RUN-ID      TO MA-RUN-ID.
+039300     MOVE WS-RUN-DATE    TO MA-MAINT-DATE.
+039400     MOVE WS-RUN-TIME    TO MA-MAINT-TIME.
+039500     MOVE MT-ACTION-CODE TO MA-ACTION-CODE.
+039600     MOVE MT-RULE-CODE   TO MA-RULE-CODE.
+039700     WRITE MA-MAINT-AUDIT-RECORD.
+039800 2900-WRITE-MAINT-AUDIT-EXIT.
+039900     EXIT.
+040000
+040100*----------------------------------------------------------------
+040200* 8000-WRITE-NEW-MASTER - WRITE EVERY TABLE ENTRY, ACTIVE OR
+040300*                         EXPIRED, OUT TO THE NEW PARAMETER
+040400*                         FILE IN RULE CODE SEQUENCE
+040500*----------------------------------------------------------------
+040600 8000-WRITE-NEW-MASTER.
+040700     PERFORM 8100-WRITE-MASTER-ENTRY
+040800         THRU 8100-WRITE-MASTER-ENTRY-EXIT
+040900         VARYING RT-IDX FROM 1 BY 1
+041000         UNTIL RT-IDX > WS-RULE-COUNT.
+041100 8000-WRITE-NEW-MASTER-EXIT.
+041200     EXIT.
+041300
+041400*----------------------------------------------------------------
+041500* 8100-WRITE-MASTER-ENTRY - WRITE ONE RULETAB ENTRY TO NEWPARM
+041600*----------------------------------------------------------------
+041700 8100-WRITE-MASTER-ENTRY.
+041800     MOVE RT-RULE-CODE    (RT-IDX) TO PR-RULE-CODE
+041900                                       OF NP-PARM-RECORD.
+042000     MOVE RT-LOGIC-IND    (RT-IDX) TO PR-LOGIC-IND
+042100                                       OF NP-PARM-RECORD.
+042200     MOVE RT-STATUS-IND   (RT-IDX) TO PR-STATUS-IND
+042300                                       OF NP-PARM-RECORD.
+042400     MOVE RT-LOW-VALUE-1  (RT-IDX) TO PR-LOW-VALUE-1
+042500                                       OF NP-PARM-RECORD.
+042600     MOVE RT-HIGH-VALUE-1 (RT-IDX) TO PR-HIGH-VALUE-1
+042700                                       OF NP-PARM-RECORD.
+042800     MOVE RT-LOW-VALUE-2  (RT-IDX) TO PR-LOW-VALUE-2
+042900                                       OF NP-PARM-RECORD.
+043000     MOVE RT-HIGH-VALUE-2 (RT-IDX) TO PR-HIGH-VALUE-2
+043100                                       OF NP-PARM-RECORD.
+043200     MOVE RT-EFF-DATE     (RT-IDX) TO PR-EFF-DATE
+043300                                       OF NP-PARM-RECORD.
+043400     WRITE NP-PARM-RECORD.
+043500 8100-WRITE-MASTER-ENTRY-EXIT.
+043600     EXIT.
+043700
+043800*----------------------------------------------------------------
+043900* 9000-TERMINATE - CLOSE THE FILES AND DISPLAY A RUN SUMMARY
+044000*----------------------------------------------------------------
+044100 9000-TERMINATE.
+044200     IF WS-MAINTTRN-STATUS NOT = SPACES
+044300         CLOSE MAINTTRN
+044400     END-IF.
+044500     IF WS-NEWPARM-STATUS NOT = SPACES
+044600         CLOSE NEWPARM
+044700     END-IF.
+044800     IF WS-MAINTLOG-STATUS NOT = SPACES
+044900         CLOSE MAINTLOG
+045000     END-IF.
+045100     DISPLAY "RULEMAINT - RULES ADDED:    " WS-ADD-COUNT.
+045200     DISPLAY "RULEMAINT - RULES CHANGED:  " WS-CHANGE-COUNT.
+045300     DISPLAY "RULEMAINT - RULES EXPIRED:  " WS-EXPIRE-COUNT.
+045400     DISPLAY "RULEMAINT - REJECTED:       " WS-REJECT-COUNT.
+045500 9000-TERMINATE-EXIT.
+045600     EXIT.
+045700
+045800*----------------------------------------------------------------
+045900* 9900-SET-RETURN-CODE - SET THE PROGRAM RETURN CODE SO THE
+046000*                        JCL STEP/COND LOGIC CAN TELL A CLEAN
+046100*                        MAINTENANCE RUN FROM ONE WITH REJECTED
+046200*                        TRANSACTIONS, SO A BAD RUN IS NEVER
+046300*                        PROMOTED TO PRODUCTION
+046400*----------------------------------------------------------------
+046500 9900-SET-RETURN-CODE.
+046600     IF WS-REJECT-COUNT > ZERO
+046700         MOVE 4 TO RETURN-CODE
+046800     ELSE
+046900         MOVE ZERO TO RETURN-CODE
+047000     END-IF.
+047100 9900-SET-RETURN-CODE-EXIT.
+047200     EXIT.
+047300
+047400
+047500
