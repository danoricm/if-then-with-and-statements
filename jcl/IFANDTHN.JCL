@@ -0,0 +1,73 @@
+//IFANDTHN JOB (ACCTNO),'D.ORIC',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* IFANDTHN - DAILY CONTROL VALUE VALIDATION RUN                *
+//*                                                                *
+//* SCHEDULED TO RUN ONCE PER BUSINESS DAY AFTER THE CONTROL      *
+//* TRANSACTION FILE HAS BEEN REFRESHED BY THE UPSTREAM FEED.     *
+//*                                                                *
+//* STEP010 RETURN CODES FROM THE IFANDTHEN PROGRAM:              *
+//*   RC=0   RAN CLEAN      - NO EXCEPTIONS WRITTEN               *
+//*   RC=4   RAN WITH EXCEPTIONS - SEE EXCPTRPT, NOT AN ABEND      *
+//*   RC=16  ABENDED        - COULD NOT OPEN CONTTRAN OR PARMRULE, *
+//*                           OR (ON RESTART) COULD NOT OPEN       *
+//*                           CHKPTFIL - SEE SYSOUT                *
+//*                                                                *
+//* TO RESTART AFTER AN ABEND WITHOUT REPROCESSING THE WHOLE       *
+//* TRANSACTION FILE, RESUBMIT THIS JOB WITH STEP010's PARM        *
+//* CHANGED FROM ' ' TO 'RESTART'. IFANDTHEN RECEIVES THE PARM     *
+//* THROUGH ITS LINKAGE SECTION AND RESUMES AT THE LAST CHECKPOINT *
+//* RECORDED IN THE CHKPTFIL FILE, REOPENING AUDTLOG/GLEXTRT IN    *
+//* EXTEND MODE SO THE TOTALS ALREADY POSTED BEFORE THE ABEND ARE  *
+//* NOT LOST. THE CHECKPOINT IS NOW REWRITTEN AFTER EVERY RECORD,  *
+//* SO RESTART NEVER REPLAYS A RECORD ALREADY APPENDED TO THOSE    *
+//* FILES. EXCPTRPT IS SYSOUT=* AND IS ALWAYS OPENED FRESH, SO A   *
+//* RESTARTED RUN'S EXCEPTION REPORT ONLY LISTS EXCEPTIONS FOUND   *
+//* FROM THE RESUME POINT FORWARD - REVIEW THE ABENDING RUN'S OWN  *
+//* SYSOUT FOR EXCEPTIONS IT LOGGED BEFORE THE ABEND. WHEN          *
+//* RESTARTING, ALSO CHANGE THE GLEXTRT DD BELOW FROM               *
+//* DSN=...GLEXTRT(+1),DISP=(NEW,CATLG,CATLG) TO                    *
+//* DSN=...GLEXTRT(0),DISP=(MOD,CATLG,CATLG) SO THE RESTART APPENDS*
+//* TO THE SAME GENERATION THE ABENDING RUN CREATED INSTEAD OF     *
+//* CATALOGING A SECOND, MOSTLY-EMPTY GENERATION.                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IFANDTHEN,PARM=' '
+//STEPLIB  DD   DSN=PROD.IFANDTHN.LOADLIB,DISP=SHR
+//CONTTRAN DD   DSN=PROD.IFANDTHN.CONTROL.TRANS,DISP=SHR
+//PARMRULE DD   DSN=PROD.IFANDTHN.PARM.RULES,DISP=SHR
+//EXCPTRPT DD   SYSOUT=*
+//SUMRYRPT DD   SYSOUT=*
+//AUDTLOG  DD   DSN=PROD.IFANDTHN.AUDTLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPTFIL DD   DSN=PROD.IFANDTHN.CHKPT,DISP=SHR
+//*        PROD.IFANDTHN.GLEXTRT IS A GENERATION DATA GROUP SO EACH
+//*        DAY'S EXTRACT CATALOGS AS ITS OWN GENERATION (+1) RATHER
+//*        THAN COLLIDING WITH YESTERDAY'S - THE DOWNSTREAM GL FEED
+//*        PICKS UP THE CURRENT GENERATION AS PROD.IFANDTHN.GLEXTRT(0)
+//*        THE ABNORMAL-TERMINATION DISPOSITION IS CATLG, NOT       *
+//*        DELETE, SO AN ABEND KEEPS THE GENERATION ALREADY WRITTEN *
+//*        FOR A RESTART TO EXTEND INSTEAD OF LOSING IT.            *
+//GLEXTRT  DD   DSN=PROD.IFANDTHN.GLEXTRT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 ONLY RUNS WHEN STEP010 DID NOT COME BACK CLEAN        *
+//* (RC=4, EXCEPTIONS, OR RC=16, ABEND). IT PAGES THE ON-CALL     *
+//* BATCH OPERATOR THROUGH THE STANDARD TSO SEND FACILITY.        *
+//* COND=EVEN SO STEP020 STILL RUNS AND PAGES OPERATIONS EVEN IF  *
+//* STEP010 ABENDS FOR REAL (A PROGRAM CHECK OR DATA EXCEPTION),  *
+//* NOT JUST THE SOFT RC=16 PATH - A NORMAL COND TEST WOULD BE    *
+//* BYPASSED ALONG WITH THE REST OF THE JOB ON A HARD ABEND.      *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IKJEFT01,COND=((0,EQ,STEP010),EVEN)
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  SEND 'IFANDTHN DAILY RUN DID NOT COMPLETE CLEAN - CHECK RC' -
+       USER(BATCHOPS) LOGON
+/*
+//
