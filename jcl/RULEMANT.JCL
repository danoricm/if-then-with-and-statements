@@ -0,0 +1,43 @@
+//RULEMANT JOB (ACCTNO),'D.ORIC',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* RULEMANT - BUSINESS RULE PARAMETER FILE MAINTENANCE          *
+//*                                                                *
+//* RUN AD HOC BY OPERATIONS WHENEVER A RULE NEEDS TO BE ADDED,    *
+//* CHANGED OR EXPIRED - NOT PART OF THE DAILY SCHEDULE. BUILD     *
+//* THE MAINTTRN INPUT WITH THE DESIRED ADD/CHANGE/EXPIRE ACTIONS  *
+//* BEFORE SUBMITTING. RULEMAINT READS THE CURRENT PARM.RULES.DAT  *
+//* AS OLDPARM AND WRITES THE UPDATED TABLE TO A NEW GENERATION    *
+//* AS NEWPARM - IT DOES NOT UPDATE PARM.RULES.DAT IN PLACE.       *
+//*                                                                *
+//* STEP020 PROMOTES NEWPARM TO BECOME THE PARM.RULES.DAT THAT     *
+//* TOMORROW'S IFANDTHN JOB WILL READ. REVIEW MAINTLOG BEFORE       *
+//* LETTING STEP020 RUN IF THE CHANGE NEEDS A SECOND PAIR OF EYES. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RULEMAINT
+//STEPLIB  DD   DSN=PROD.IFANDTHN.LOADLIB,DISP=SHR
+//OLDPARM  DD   DSN=PROD.IFANDTHN.PARM.RULES,DISP=SHR
+//MAINTTRN DD   DSN=PROD.IFANDTHN.MAINT.TRANS,DISP=SHR
+//NEWPARM  DD   DSN=PROD.IFANDTHN.PARM.RULES.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MAINTLOG DD   DSN=PROD.IFANDTHN.MAINTLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 PROMOTES THE NEW PARAMETER FILE TO PRODUCTION BY       *
+//* REPRO'ING IT OVER THE CURRENT PARM.RULES.DAT. RUN ONLY AFTER   *
+//* REVIEWING STEP010'S SYSOUT SUMMARY AND MAINTLOG.               *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//OLDPARM  DD   DSN=PROD.IFANDTHN.PARM.RULES,DISP=OLD
+//NEWPARM  DD   DSN=PROD.IFANDTHN.PARM.RULES.NEW,DISP=(OLD,DELETE,DELETE)
+//SYSIN    DD   *
+  REPRO INFILE(NEWPARM) OUTFILE(OLDPARM)
+/*
+//
