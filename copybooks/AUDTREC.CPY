@@ -0,0 +1,18 @@
+000100*****************************************************
+000200*  AUDTREC.CPY                                      *
+000300*  AUDIT TRAIL RECORD LAYOUT - ONE PER EVALUATION,   *
+000400*  PASS OR FAIL, FOR SOX COMPLIANCE REVIEW. CARRIES   *
+000500*  THE NAMED RULE CODE THE CONTROL VALUE WAS          *
+000600*  EVALUATED AGAINST                                  *
+000700*  USED BY: IFANDTHEN                                *
+000800*****************************************************
+000900 01  AU-AUDIT-RECORD.
+001000     05  AU-RUN-ID               PIC X(16).
+001100     05  AU-CONTROL-VALUE        PIC 9(05).
+001200     05  AU-OUTCOME              PIC X(04).
+001300     05  AU-RULE-CODE            PIC X(04).
+001400     05  AU-EVAL-DATE            PIC 9(08).
+001500     05  AU-EVAL-TIME            PIC 9(08).
+001600     05  FILLER                  PIC X(35).
+001700
+001800
