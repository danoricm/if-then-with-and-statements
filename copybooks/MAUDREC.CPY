@@ -0,0 +1,30 @@
+000100*****************************************************
+000200*  MAUDREC.CPY                                      *
+000300*  MAINTLOG AUDIT RECORD LAYOUT. ONE RECORD PER       *
+000400*  MAINTENANCE TRANSACTION APPLIED TO THE RULETAB     *
+000500*  PARAMETER FILE, CARRYING BOTH THE OLD AND NEW      *
+000600*  VALUES OF THE RULE FOR AUDIT REVIEW                *
+000700*  USED BY: RULEMAINT                                 *
+000800*****************************************************
+000900 01  MA-MAINT-AUDIT-RECORD.
+001000     05  MA-RUN-ID               PIC X(16).
+001100     05  MA-MAINT-DATE           PIC 9(08).
+001200     05  MA-MAINT-TIME           PIC 9(08).
+001300     05  MA-ACTION-CODE          PIC X(01).
+001400     05  MA-RULE-CODE            PIC X(04).
+001500     05  MA-OLD-VALUES.
+001600         10  MA-OLD-LOGIC-IND        PIC X(01).
+001700         10  MA-OLD-STATUS-IND       PIC X(01).
+001800         10  MA-OLD-LOW-VALUE-1      PIC 9(05).
+001900         10  MA-OLD-HIGH-VALUE-1     PIC 9(05).
+002000         10  MA-OLD-LOW-VALUE-2      PIC 9(05).
+002100         10  MA-OLD-HIGH-VALUE-2     PIC 9(05).
+002200     05  MA-NEW-VALUES.
+002300         10  MA-NEW-LOGIC-IND        PIC X(01).
+002400         10  MA-NEW-STATUS-IND       PIC X(01).
+002500         10  MA-NEW-LOW-VALUE-1      PIC 9(05).
+002600         10  MA-NEW-HIGH-VALUE-1     PIC 9(05).
+002700         10  MA-NEW-LOW-VALUE-2      PIC 9(05).
+002800         10  MA-NEW-HIGH-VALUE-2     PIC 9(05).
+002900     05  FILLER                  PIC X(19).
+003000
