@@ -0,0 +1,12 @@
+000100*****************************************************
+000200*  TRANREC.CPY                                      *
+000300*  CONTROL.TRANS.DAT TRANSACTION RECORD LAYOUT       *
+000400*  TR-RULE-CODE IDENTIFIES WHICH RULETAB ENTRY THE   *
+000500*  CONTROL VALUE IS EVALUATED AGAINST               *
+000600*  USED BY: IFANDTHEN                                *
+000700*****************************************************
+000800 01  TR-TRANS-RECORD.
+000900     05  TR-CONTROL-VALUE       PIC 9(05).
+001000     05  TR-RULE-CODE           PIC X(04).
+001100     05  FILLER                 PIC X(71).
+001200
