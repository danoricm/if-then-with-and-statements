@@ -0,0 +1,22 @@
+000100*****************************************************
+000200*  MNTREC.CPY                                       *
+000300*  MAINT.TRANS.DAT MAINTENANCE TRANSACTION RECORD    *
+000400*  LAYOUT. ONE RECORD PER ADD/CHANGE/EXPIRE ACTION   *
+000500*  AGAINST A RULETAB ENTRY, APPLIED BY RULEMAINT      *
+000600*  WITHOUT A PROGRAM RECOMPILE                       *
+000700*  USED BY: RULEMAINT                                *
+000800*****************************************************
+000900 01  MT-MAINT-RECORD.
+001000     05  MT-ACTION-CODE          PIC X(01).
+001100         88  MT-ACTION-IS-ADD            VALUE "A".
+001200         88  MT-ACTION-IS-CHANGE         VALUE "C".
+001300         88  MT-ACTION-IS-EXPIRE         VALUE "E".
+001400     05  MT-RULE-CODE            PIC X(04).
+001500     05  MT-LOGIC-IND            PIC X(01).
+001600     05  MT-LOW-VALUE-1          PIC 9(05).
+001700     05  MT-HIGH-VALUE-1         PIC 9(05).
+001800     05  MT-LOW-VALUE-2          PIC 9(05).
+001900     05  MT-HIGH-VALUE-2         PIC 9(05).
+002000     05  MT-EFF-DATE             PIC 9(08).
+002100     05  FILLER                  PIC X(46).
+002200
