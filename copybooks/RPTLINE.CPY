@@ -0,0 +1,7 @@
+000100*****************************************************
+000200*  RPTLINE.CPY                                      *
+000300*  GENERIC 133-BYTE PRINT LINE LAYOUT                *
+000400*  COPY ... REPLACING RP-PRINT-LINE BY <FD-LEVEL-NAME>*
+000500*  USED BY: IFANDTHEN                                *
+000600*****************************************************
+000700 01  RP-PRINT-LINE               PIC X(133).
