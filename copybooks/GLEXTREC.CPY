@@ -0,0 +1,13 @@
+000100*****************************************************
+000200*  GLEXTREC.CPY                                     *
+000300*  GENERAL LEDGER EXTRACT RECORD LAYOUT - ONE RECORD *
+000400*  PER CONTROL VALUE THAT PASSED THE AND-CONDITION,  *
+000500*  PICKED UP BY THE DOWNSTREAM GL INTERFACE JOB      *
+000600*  USED BY: IFANDTHEN                                *
+000700*****************************************************
+000800 01  GL-EXTRACT-RECORD.
+000900     05  GL-CONTROL-VALUE        PIC 9(05).
+001000     05  GL-PASS-FLAG            PIC X(01).
+001100     05  GL-RUN-DATE             PIC 9(08).
+001200     05  FILLER                  PIC X(66).
+001300
