@@ -0,0 +1,32 @@
+000100*****************************************************
+000200*  RULETAB.CPY                                      *
+000300*  IN-MEMORY BUSINESS RULE TABLE, LOADED FROM        *
+000400*  PARMRULE AT THE START OF THE RUN SO OPERATIONS    *
+000500*  CAN ADD, CHANGE OR RETIRE A RULE WITHOUT A        *
+000600*  PROGRAM CHANGE. EACH ENTRY IS LOOKED UP BY         *
+000700*  RT-RULE-CODE AND EVALUATED AS A PRIMARY RANGE      *
+000800*  (LOW-1/HIGH-1) OPTIONALLY COMBINED WITH A SECOND   *
+000900*  RANGE (LOW-2/HIGH-2) UNDER RT-LOGIC-IND. AN        *
+001000*  EXPIRED ENTRY (RT-STATUS-IND) IS KEPT FOR HISTORY  *
+001100*  BUT NO LONGER MATCHES ANY TRANSACTION.             *
+001200*  USED BY: IFANDTHEN, RULEMAINT                      *
+001300*****************************************************
+001400 01  WS-RULE-TABLE.
+001500     05  WS-RULE-COUNT            PIC 9(03)  VALUE ZERO.
+001600     05  WS-RULE-ENTRY            OCCURS 50 TIMES
+001700                                   DEPENDING ON WS-RULE-COUNT
+001800                                   INDEXED BY RT-IDX.
+001900         10  RT-RULE-CODE         PIC X(04).
+002000         10  RT-LOGIC-IND         PIC X(01).
+002100             88  RT-LOGIC-IS-OR           VALUE "O".
+002200             88  RT-LOGIC-IS-AND          VALUE "A".
+002300         10  RT-STATUS-IND        PIC X(01).
+002400             88  RT-STATUS-ACTIVE         VALUE "A".
+002500             88  RT-STATUS-EXPIRED        VALUE "E".
+002600         10  RT-LOW-VALUE-1       PIC 9(05).
+002700         10  RT-HIGH-VALUE-1      PIC 9(05).
+002800         10  RT-LOW-VALUE-2       PIC 9(05).
+002900         10  RT-HIGH-VALUE-2      PIC 9(05).
+003000         10  RT-EFF-DATE          PIC 9(08).
+003100
+003200
\ No newline at end of file
