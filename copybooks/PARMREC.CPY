@@ -0,0 +1,27 @@
+000100*****************************************************
+000200*  PARMREC.CPY                                      *
+000300*  BUSINESS RULE PARAMETER FILE RECORD LAYOUT        *
+000400*  ONE RECORD PER NAMED BUSINESS RULE. EACH RULE     *
+000500*  CARRIES A PRIMARY VALUE RANGE (LOW-1/HIGH-1) AND  *
+000600*  AN OPTIONAL SECOND RANGE (LOW-2/HIGH-2). WHEN THE  *
+000700*  SECOND RANGE IS PRESENT, PR-LOGIC-IND SAYS WHETHER *
+000800*  THE TWO RANGES ARE COMBINED WITH AND OR WITH OR    *
+000900*  PR-STATUS-IND MARKS A RULE EXPIRED BY THE RULEMAINT*
+001000*  MAINTENANCE PROGRAM WITHOUT REMOVING ITS HISTORY   *
+001100*  USED BY: IFANDTHEN, RULEMAINT                      *
+001200*****************************************************
+001300 01  PR-PARM-RECORD.
+001400     05  PR-RULE-CODE            PIC X(04).
+001500     05  PR-LOGIC-IND            PIC X(01).
+001600         88  PR-LOGIC-IS-OR              VALUE "O".
+001700         88  PR-LOGIC-IS-AND             VALUE "A".
+001800     05  PR-STATUS-IND           PIC X(01).
+001900         88  PR-STATUS-ACTIVE            VALUE "A".
+002000         88  PR-STATUS-EXPIRED           VALUE "E".
+002100     05  PR-LOW-VALUE-1          PIC 9(05).
+002200     05  PR-HIGH-VALUE-1         PIC 9(05).
+002300     05  PR-LOW-VALUE-2          PIC 9(05).
+002400     05  PR-HIGH-VALUE-2         PIC 9(05).
+002500     05  PR-EFF-DATE             PIC 9(08).
+002600     05  FILLER                  PIC X(46).
+002700
