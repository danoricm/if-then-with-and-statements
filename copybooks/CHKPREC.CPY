@@ -0,0 +1,19 @@
+000100*****************************************************
+000200*  CHKPREC.CPY                                      *
+000300*  CHECKPOINT RECORD LAYOUT - ONE RECORD HOLDING THE *
+000400*  LAST CONTTRAN RECORD NUMBER SUCCESSFULLY PROCESSED*
+000500*  PLUS THE RUN TOTALS AS OF THAT RECORD, SO A MID-RUN*
+000600*  ABEND CAN BE RESTARTED WITHOUT A FULL RERUN OF THE *
+000700*  TRANSACTION FILE AND WITHOUT LOSING ITS TOTALS     *
+000800*  USED BY: IFANDTHEN                                *
+000900*****************************************************
+001000 01  CK-CHECKPOINT-RECORD.
+001100     05  CK-CHECKPOINT-ID        PIC X(01).
+001200     05  CK-LAST-RECORD-NO       PIC 9(07).
+001300     05  CK-RUN-ID               PIC X(16).
+001400     05  CK-RECORDS-READ         PIC 9(07).
+001500     05  CK-PASS-COUNT           PIC 9(07).
+001600     05  CK-EXCEPTION-COUNT      PIC 9(07).
+001700     05  FILLER                  PIC X(35).
+001800
+001900
