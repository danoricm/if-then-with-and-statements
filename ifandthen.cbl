@@ -1,12 +1,728 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IfAndThen.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 x PIC 9 VALUE 5.
-
-       PROCEDURE DIVISION.
-           IF x = 5 AND x < 10 THEN
-               DISPLAY "x is 5 and less than 10"
-           END-IF.
-           STOP RUN.
+000100****************************************************************
+000200* PROGRAM-ID : IFANDTHEN                                       *
+000300* AUTHOR     : D. ORIC, APPLICATIONS PROGRAMMING                *
+000400* INSTALLATION: DATA PROCESSING CENTER                          *
+000500* DATE-WRITTEN: 2019-03-11                                      *
+000600* DATE-COMPILED:                                                *
+000700*----------------------------------------------------------------
+000800* REMARKS.                                                      *
+000900*     VALIDATES EACH TRANSACTION'S CONTROL VALUE AGAINST THE     *
+001000*     NAMED BUSINESS RULE CARRIED ON THE TRANSACTION, LOOKED UP  *
+001100*     FROM THE RULETAB TABLE.                                    *
+001200*----------------------------------------------------------------
+001300* MODIFICATION HISTORY.                                          *
+001400*   DATE       INIT  DESCRIPTION                                 *
+001500*   ---------- ----  ------------------------------------------ *
+001600*   2026-08-09  DO   READ CONTROL VALUES FROM CONTROL.TRANS.DAT   *
+001700*                    INSTEAD OF THE HARDCODED WORKING-STORAGE     *
+001800*                    LITERAL. EACH RECORD IS NOW EVALUATED IN     *
+001900*                    TURN AGAINST THE AND-CONDITION.              *
+002000*   2026-08-09  DO   ADDED THE EXCPTRPT DAILY EXCEPTION REPORT.   *
+002100*                    EVERY CONTROL VALUE THAT FAILS THE           *
+002200*                    AND-CONDITION IS NOW LISTED WITH A REASON    *
+002300*                    CODE INSTEAD OF SILENTLY FALLING THROUGH     *
+002400*                    THE ELSE PATH.                               *
+002500*   2026-08-09  DO   REPLACED THE HARDCODED 5/10 LIMITS WITH A    *
+002600*                    THRESHOLD TABLE (RULETAB COPYBOOK) LOADED    *
+002700*                    FROM THE PARMRULE PARAMETER FILE AT START    *
+002800*                    OF RUN. LIMITS ARE NOW AN OPERATIONS-OWNED   *
+002900*                    DATA CHANGE, NOT A RECOMPILE.                *
+003000*   2026-08-09  DO   ADDED THE SUMRYRPT JOB SUMMARY/BALANCING     *
+003100*                    REPORT. PRINTS RECORDS READ, PASS AND FAIL   *
+003200*                    COUNTS AND AN END-OF-RUN TIMESTAMP SO        *
+003300*                    OPERATIONS CAN BALANCE THE RUN BEFORE        *
+003400*                    RELEASING DOWNSTREAM JOBS.                  *
+003500*   2026-08-09  DO   ADDED THE AUDTLOG AUDIT TRAIL. EVERY          *
+003600*                    EVALUATION, PASS OR FAIL, IS NOW APPENDED    *
+003700*                    WITH THE INPUT VALUE, OUTCOME AND A RUN-ID   *
+003800*                    FOR THE QUARTERLY SOX CONTROL REVIEW.        *
+003900*   2026-08-09  DO   ADDED CHECKPOINT/RESTART SUPPORT. A          *
+004000*                    CHECKPOINT RECORD IS REWRITTEN AFTER EACH    *
+004100*                    TRANSACTION SO A MID-RUN ABEND CAN RESUME    *
+004200*                    FROM THE LAST CHECKPOINT INSTEAD OF          *
+004300*                    REPROCESSING THE WHOLE TRANSACTION FILE.     *
+004400*   2026-08-09  DO   ADDED THE GLEXTRT DOWNSTREAM GL EXTRACT.    *
+004500*                    ONE RECORD IS WRITTEN FOR EVERY CONTROL     *
+004600*                    VALUE THAT PASSES THE AND-CONDITION, FOR    *
+004700*                    PICKUP BY THE GL INTERFACE JOB.             *
+004800*   2026-08-09  DO   SET A MEANINGFUL RETURN CODE AT END OF RUN   *
+004900*                    (0=CLEAN, 4=RAN WITH EXCEPTIONS, 16=ABEND)   *
+005000*                    FOR THE SCHEDULER/JCL TO ACT ON.             *
+005100*   2026-08-09  DO   REPLACED THE SINGLE HARDCODED AND-CONDITION  *
+005200*                    WITH A RULE LOOKUP BY TRANSACTION TYPE.      *
+005300*                    PARMRULE/RULETAB NOW CARRY A RULE CODE, A    *
+005400*                    SECOND VALUE RANGE AND AN AND/OR INDICATOR   *
+005500*                    SO A TRANSACTION CAN BE VALIDATED AGAINST    *
+005600*                    ANY NAMED BUSINESS RULE, INCLUDING RULES     *
+005700*                    THAT REQUIRE EITHER OF TWO RANGES TO BE MET. *
+005800*   2026-08-09  DO   ADDED PR-STATUS-IND/RT-STATUS-IND SO THE NEW *
+005900*                    RULEMAINT PROGRAM CAN EXPIRE A RULE WITHOUT  *
+006000*                    REMOVING ITS HISTORY FROM PARM.RULES.DAT.    *
+006100*                    2050-FIND-RULE NOW SKIPS EXPIRED ENTRIES.    *
+006200*   2026-08-09  DO   PARM IS NOW PICKED UP THROUGH A LINKAGE      *
+006300*                    SECTION PARM GROUP INSTEAD OF A COMMAND-LINE *
+006400*                    ACCEPT, THE STANDARD WAY A BATCH PROGRAM     *
+006500*                    RECEIVES EXEC PGM=...,PARM='...' ON THIS     *
+006600*                    PLATFORM.                                    *
+006700*   2026-08-09  DO   A RESTART NOW OPENS EXCPTRPT/AUDTLOG/GLEXTRT *
+006800*                    IN EXTEND MODE AND RELOADS RECORDS-READ/     *
+006900*                    PASS/EXCEPTION TOTALS FROM THE CHECKPOINT    *
+007000*                    RECORD, SO RESUMING A RUN NO LONGER THROWS   *
+007100*                    AWAY THE REPORTS AND TOTALS ALREADY WRITTEN  *
+007200*                    BEFORE THE ABEND.                            *
+007300*   2026-08-09  DO   ADDED AU-RULE-CODE TO THE AUDIT TRAIL RECORD *
+007400*                    SO A REVIEWER CAN TELL WHICH NAMED RULE EACH *
+007500*                    AUDIT ROW WAS EVALUATED AGAINST.             *
+007600*   2026-08-09  DO   2050-FIND-RULE NOW ALSO REQUIRES THE RULE'S  *
+007700*                    EFFECTIVE DATE TO BE ON OR BEFORE THE RUN    *
+007800*                    DATE, SO A RULE DATED IN THE FUTURE DOES NOT *
+007900*                    APPLY UNTIL IT IS ACTUALLY IN EFFECT.        *
+008000*   2026-08-09  DO   THE CHECKPOINT IS NOW REWRITTEN AFTER EVERY  *
+008100*                    RECORD INSTEAD OF EVERY 50TH, SO A RESTART   *
+008200*                    NEVER REPLAYS A RECORD ALREADY APPENDED TO   *
+008300*                    AUDTLOG/GLEXTRT - THE OLD 50-RECORD WINDOW   *
+008400*                    COULD DOUBLE-POST UP TO 49 TRANSACTIONS.     *
+008500*   2026-08-09  DO   EXCPTRPT IS BACK TO A PLAIN OPEN OUTPUT ON    *
+008600*                    RESTART. ITS JCL DD IS SYSOUT=*, A FRESH     *
+008700*                    SPOOL STREAM EVERY EXECUTION WITH NO PRIOR   *
+008800*                    CONTENT TO EXTEND, UNLIKE AUDTLOG/GLEXTRT -  *
+008900*                    A RESTARTED RUN'S EXCEPTION REPORT NOW ONLY  *
+009000*                    LISTS EXCEPTIONS FOUND FROM THE RESUME POINT *
+009100*                    FORWARD, AS DOCUMENTED IN THE JCL.           *
+009200*   2026-08-09  DO   BOUNDED WS-RULE-ENTRY IN RULETAB TO THE      *
+009300*                    LOADED RULE COUNT (DEPENDING ON) SO A        *
+009400*                    SEARCH CANNOT MATCH AN UNLOADED TABLE SLOT.  *
+009500*   2026-08-09  DO   A PARMRULE OPEN FAILURE NOW SETS THE SAME    *
+009600*                    ABEND SWITCH CONTTRAN'S OPEN FAILURE DOES -  *
+009700*                    A MISSING/UNREADABLE RULE TABLE IS A         *
+009800*                    CONFIGURATION FAILURE (RC=16), NOT A RUN     *
+009900*                    THAT SIMPLY FAILS EVERY TRANSACTION (RC=4).  *
+010000****************************************************************
+010100 IDENTIFICATION DIVISION.
+010200 PROGRAM-ID.              IFANDTHEN.
+010300 AUTHOR.                  D. ORIC.
+010400 INSTALLATION.            DATA PROCESSING CENTER.
+010500 DATE-WRITTEN.            2019-03-11.
+010600 DATE-COMPILED.
+010700
+010800 ENVIRONMENT DIVISION.
+010900 CONFIGURATION SECTION.
+011000 SOURCE-COMPUTER.         IBM-370.
+011100 OBJECT-COMPUTER.         IBM-370.
+011200
+011300 INPUT-OUTPUT SECTION.
+011400 FILE-CONTROL.
+011500     SELECT CONTTRAN     ASSIGN TO CONTTRAN
+011600                         ORGANIZATION IS SEQUENTIAL
+011700                         FILE STATUS IS WS-CONTTRAN-STATUS.
+011800
+011900     SELECT PARMRULE     ASSIGN TO PARMRULE
+012000                         ORGANIZATION IS SEQUENTIAL
+012100                         FILE STATUS IS WS-PARMRULE-STATUS.
+012200
+012300     SELECT EXCPTRPT     ASSIGN TO EXCPTRPT
+012400                         ORGANIZATION IS SEQUENTIAL
+012500                         FILE STATUS IS WS-EXCPTRPT-STATUS.
+012600
+012700     SELECT SUMRYRPT     ASSIGN TO SUMRYRPT
+012800                         ORGANIZATION IS SEQUENTIAL
+012900                         FILE STATUS IS WS-SUMRYRPT-STATUS.
+013000
+013100     SELECT AUDTLOG      ASSIGN TO AUDTLOG
+013200                         ORGANIZATION IS SEQUENTIAL
+013300                         FILE STATUS IS WS-AUDTLOG-STATUS.
+013400
+013500     SELECT CHKPTFIL     ASSIGN TO CHKPTFIL
+013600                         ORGANIZATION IS INDEXED
+013700                         ACCESS MODE IS DYNAMIC
+013800                         RECORD KEY IS CK-CHECKPOINT-ID
+013900                         FILE STATUS IS WS-CHKPTFIL-STATUS.
+014000
+014100     SELECT GLEXTRT      ASSIGN TO GLEXTRT
+014200                         ORGANIZATION IS SEQUENTIAL
+014300                         FILE STATUS IS WS-GLEXTRT-STATUS.
+014400
+014500 DATA DIVISION.
+014600 FILE SECTION.
+014700 FD  CONTTRAN
+014800     RECORDING MODE IS F
+014900     LABEL RECORDS ARE STANDARD.
+015000 COPY TRANREC.
+015100
+015200 FD  PARMRULE
+015300     RECORDING MODE IS F
+015400     LABEL RECORDS ARE STANDARD.
+015500 COPY PARMREC.
+015600
+015700 FD  EXCPTRPT
+015800     RECORDING MODE IS F
+015900     LABEL RECORDS ARE STANDARD.
+016000 COPY RPTLINE REPLACING RP-PRINT-LINE BY EX-PRINT-LINE.
+016100
+016200 FD  SUMRYRPT
+016300     RECORDING MODE IS F
+016400     LABEL RECORDS ARE STANDARD.
+016500 COPY RPTLINE REPLACING RP-PRINT-LINE BY SR-PRINT-LINE.
+016600
+016700 FD  AUDTLOG
+016800     RECORDING MODE IS F
+016900     LABEL RECORDS ARE STANDARD.
+017000 COPY AUDTREC.
+017100
+017200 FD  CHKPTFIL
+017300     RECORDING MODE IS F
+017400     LABEL RECORDS ARE STANDARD.
+017500 COPY CHKPREC.
+017600
+017700 FD  GLEXTRT
+017800     RECORDING MODE IS F
+017900     LABEL RECORDS ARE STANDARD.
+018000 COPY GLEXTREC.
+018100
+018200 WORKING-STORAGE SECTION.
+018300 01  WS-SWITCHES.
+018400     05  WS-EOF-SWITCH        PIC X(01)  VALUE "N".
+018500         88  WS-END-OF-FILE              VALUE "Y".
+018600     05  WS-PARM-EOF-SWITCH   PIC X(01)  VALUE "N".
+018700         88  WS-PARM-END-OF-FILE         VALUE "Y".
+018800     05  WS-ABEND-SWITCH      PIC X(01)  VALUE "N".
+018900         88  WS-ABEND-OCCURRED           VALUE "Y".
+019000
+019100 01  WS-RULE-EVAL-SWITCHES.
+019200     05  WS-RULE-FOUND-SWITCH PIC X(01)  VALUE "N".
+019300         88  WS-RULE-FOUND               VALUE "Y".
+019400     05  WS-PASS-SWITCH       PIC X(01)  VALUE "N".
+019500         88  WS-EVAL-PASSED              VALUE "Y".
+019600     05  WS-CLAUSE1-SWITCH    PIC X(01)  VALUE "N".
+019700         88  WS-CLAUSE1-PASSED           VALUE "Y".
+019800     05  WS-CLAUSE2-SWITCH    PIC X(01)  VALUE "N".
+019900         88  WS-CLAUSE2-PASSED           VALUE "Y".
+020000
+020100
+020200 01  WS-FILE-STATUSES.
+020300     05  WS-CONTTRAN-STATUS   PIC X(02)  VALUE SPACES.
+020400         88  WS-CONTTRAN-OK               VALUE "00".
+020500         88  WS-CONTTRAN-EOF               VALUE "10".
+020600     05  WS-PARMRULE-STATUS   PIC X(02)  VALUE SPACES.
+020700         88  WS-PARMRULE-OK                VALUE "00".
+020800         88  WS-PARMRULE-EOF                VALUE "10".
+020900     05  WS-EXCPTRPT-STATUS   PIC X(02)  VALUE SPACES.
+021000         88  WS-EXCPTRPT-OK                VALUE "00".
+021100     05  WS-SUMRYRPT-STATUS   PIC X(02)  VALUE SPACES.
+021200         88  WS-SUMRYRPT-OK                VALUE "00".
+021300     05  WS-AUDTLOG-STATUS    PIC X(02)  VALUE SPACES.
+021400         88  WS-AUDTLOG-OK                 VALUE "00".
+021500     05  WS-CHKPTFIL-STATUS   PIC X(02)  VALUE SPACES.
+021600         88  WS-CHKPTFIL-OK                VALUE "00".
+021700         88  WS-CHKPTFIL-NOTFND            VALUE "23".
+021800     05  WS-GLEXTRT-STATUS    PIC X(02)  VALUE SPACES.
+021900         88  WS-GLEXTRT-OK                 VALUE "00".
+022000
+022100 01  WS-RESTART-SWITCH.
+022200     05  WS-RESTART-PARM      PIC X(08)  VALUE SPACES.
+022300         88  WS-RESTART-REQUESTED         VALUE "RESTART".
+022400
+022500 77  WS-WORK-VALUE            PIC 9(05)  VALUE ZERO.
+022600 77  WS-RECORD-NUMBER         PIC 9(07)  VALUE ZERO  COMP.
+022700 77  WS-SKIP-TARGET           PIC 9(07)  VALUE ZERO  COMP.
+022800 77  WS-CKPT-INTERVAL         PIC 9(05)  VALUE 1     COMP.
+022900 77  WS-CKPT-QUOTIENT         PIC 9(07)  VALUE ZERO  COMP.
+023000 77  WS-CKPT-REMAINDER        PIC 9(05)  VALUE ZERO  COMP.
+023100
+023200 01  WS-RUN-TOTALS.
+023300     05  WS-RECORDS-READ      PIC 9(07)  VALUE ZERO  COMP.
+023400     05  WS-PASS-COUNT        PIC 9(07)  VALUE ZERO  COMP.
+023500     05  WS-EXCEPTION-COUNT   PIC 9(07)  VALUE ZERO  COMP.
+023600
+023700 01  WS-RUN-DATE-TIME.
+023800     05  WS-RUN-DATE          PIC 9(08)  VALUE ZERO.
+023900     05  WS-RUN-TIME          PIC 9(08)  VALUE ZERO.
+024000
+024100 01  WS-END-DATE-TIME.
+024200     05  WS-END-DATE          PIC 9(08)  VALUE ZERO.
+024300     05  WS-END-TIME          PIC 9(08)  VALUE ZERO.
+024400
+024500 01  WS-RUN-ID                PIC X(16)  VALUE SPACES.
+024600
+024700 01  WS-AUDIT-OUTCOME         PIC X(04)  VALUE SPACES.
+024800
+024900 COPY RULETAB.
+025000
+025100 01  WS-EXCPTRPT-HDG1.
+025200     05  FILLER               PIC X(40)
+025300             VALUE "IFANDTHEN - DAILY EXCEPTION REPORT".
+025400 01  WS-EXCPTRPT-HDG2.
+025500     05  FILLER               PIC X(07) VALUE "RULE".
+025600     05  FILLER               PIC X(15) VALUE "CONTROL VALUE".
+025700     05  FILLER               PIC X(32) VALUE "REASON CODE".
+025800 01  WS-EXCPTRPT-DETAIL.
+025900     05  ED-RULE-CODE         PIC X(04).
+026000     05  FILLER               PIC X(03) VALUE SPACES.
+026100     05  ED-CONTROL-VALUE     PIC ZZZZ9.
+026200     05  FILLER               PIC X(10) VALUE SPACES.
+026300     05  ED-REASON-CODE       PIC X(32).
+026400 01  WS-EXCPTRPT-FOOTER.
+026500     05  FILLER               PIC X(25)
+026600             VALUE "TOTAL EXCEPTIONS WRITTEN:".
+026700     05  FT-EXCEPTION-COUNT   PIC ZZZZZZ9.
+026800
+026900 01  WS-SUMRYRPT-HDG1.
+027000     05  FILLER               PIC X(40)
+027100             VALUE "IFANDTHEN - JOB SUMMARY / BALANCING RPT".
+027200 01  WS-SUMRYRPT-DTL01.
+027300     05  FILLER            PIC X(14) VALUE "RECORDS READ:".
+027400     05  SD-RECORDS-READ   PIC ZZZZZZ9.
+027500 01  WS-SUMRYRPT-DTL02.
+027600     05  FILLER            PIC X(14) VALUE "RECORDS PASS:".
+027700     05  SD-PASS-COUNT     PIC ZZZZZZ9.
+027800 01  WS-SUMRYRPT-DTL03.
+027900     05  FILLER            PIC X(14) VALUE "RECORDS FAIL:".
+028000     05  SD-FAIL-COUNT     PIC ZZZZZZ9.
+028100 01  WS-SUMRYRPT-FOOTER.
+028200     05  FILLER            PIC X(14) VALUE "RUN COMPLETE:".
+028300     05  SF-RUN-DATE       PIC 9(08).
+028400     05  FILLER            PIC X(02) VALUE SPACES.
+028500     05  SF-RUN-TIME       PIC 9(08).
+028600
+028700 LINKAGE SECTION.
+028800*----------------------------------------------------------------
+028900* WS-PARM-AREA - THE EXEC PGM PARM STRING PASSED BY THE JCL
+029000*                STEP. WS-PARM-LENGTH IS THE HALFWORD BINARY
+029100*                LENGTH SUPPLIED BY THE SYSTEM; WS-PARM-TEXT
+029200*                HOLDS THE PARM TEXT ITSELF (E.G. 'RESTART').
+029300*----------------------------------------------------------------
+029400 01  WS-PARM-AREA.
+029500     05  WS-PARM-LENGTH       PIC S9(04) COMP.
+029600     05  WS-PARM-TEXT         PIC X(08).
+029700 PROCEDURE DIVISION USING WS-PARM-AREA.
+029800*----------------------------------------------------------------
+029900* 0000-MAINLINE
+030000*----------------------------------------------------------------
+030100 0000-MAINLINE.
+030200     PERFORM 1000-INITIALIZE
+030300         THRU 1000-INITIALIZE-EXIT.
+030400     PERFORM 2000-PROCESS-FILE
+030500         THRU 2000-PROCESS-FILE-EXIT
+030600         UNTIL WS-END-OF-FILE.
+030700     PERFORM 9000-TERMINATE
+030800         THRU 9000-TERMINATE-EXIT.
+030900     PERFORM 9900-SET-RETURN-CODE
+031000         THRU 9900-SET-RETURN-CODE-EXIT.
+031100     STOP RUN.
+031200
+031300*----------------------------------------------------------------
+031400* 1000-INITIALIZE - OPEN FILES, LOAD THE THRESHOLD TABLE, PRINT
+031500*                   REPORT HEADINGS AND PRIME THE READ
+031600*----------------------------------------------------------------
+031700 1000-INITIALIZE.
+031800     MOVE SPACES TO WS-RESTART-PARM.
+031900     IF WS-PARM-LENGTH > ZERO
+032000         MOVE WS-PARM-TEXT TO WS-RESTART-PARM
+032100     END-IF.
+032200     OPEN INPUT CONTTRAN.
+032300     IF WS-RESTART-REQUESTED
+032400         OPEN OUTPUT EXCPTRPT
+032500         OPEN OUTPUT SUMRYRPT
+032600         OPEN EXTEND AUDTLOG
+032700         OPEN I-O   CHKPTFIL
+032800         OPEN EXTEND GLEXTRT
+032900     ELSE
+033000         OPEN OUTPUT EXCPTRPT
+033100         OPEN OUTPUT SUMRYRPT
+033200         OPEN OUTPUT AUDTLOG
+033300         OPEN I-O   CHKPTFIL
+033400         OPEN OUTPUT GLEXTRT
+033500     END-IF.
+033600     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+033700     ACCEPT WS-RUN-TIME FROM TIME.
+033800     STRING WS-RUN-DATE  DELIMITED BY SIZE
+033900            WS-RUN-TIME  DELIMITED BY SIZE
+034000            INTO WS-RUN-ID
+034100     END-STRING.
+034200     IF NOT WS-CONTTRAN-OK
+034300         DISPLAY "IFANDTHEN - ERROR OPENING CONTTRAN, STATUS = "
+034400             WS-CONTTRAN-STATUS
+034500         MOVE "Y" TO WS-EOF-SWITCH
+034600         MOVE "Y" TO WS-ABEND-SWITCH
+034700     ELSE
+034800         PERFORM 1100-LOAD-RULE-TABLE
+034900             THRU 1100-LOAD-RULE-TABLE-EXIT
+035000         MOVE WS-EXCPTRPT-HDG1 TO EX-PRINT-LINE
+035100         WRITE EX-PRINT-LINE AFTER ADVANCING PAGE
+035200         MOVE WS-EXCPTRPT-HDG2 TO EX-PRINT-LINE
+035300         WRITE EX-PRINT-LINE AFTER ADVANCING 2 LINES
+035400         IF WS-RESTART-REQUESTED
+035500             IF NOT WS-CHKPTFIL-OK
+035600                 DISPLAY "IFANDTHEN - ERROR OPENING CHKPTFIL, "
+035700                     "STATUS = " WS-CHKPTFIL-STATUS
+035800                 MOVE "Y" TO WS-EOF-SWITCH
+035900                 MOVE "Y" TO WS-ABEND-SWITCH
+036000             ELSE
+036100                 PERFORM 1150-RESTART-FROM-CHECKPOINT
+036200                     THRU 1150-RESTART-FROM-CHECKPOINT-EXIT
+036300             END-IF
+036400         ELSE
+036500             PERFORM 2100-READ-CONTTRAN
+036600                 THRU 2100-READ-CONTTRAN-EXIT
+036700         END-IF
+036800     END-IF.
+036900 1000-INITIALIZE-EXIT.
+037000     EXIT.
+037100
+037200*----------------------------------------------------------------
+037300* 1150-RESTART-FROM-CHECKPOINT - LOOK UP THE LAST CHECKPOINT AND
+037400*                                 FAST-FORWARD PAST THE CONTTRAN
+037500*                                 RECORDS ALREADY PROCESSED
+037600*----------------------------------------------------------------
+037700 1150-RESTART-FROM-CHECKPOINT.
+037800     MOVE "1" TO CK-CHECKPOINT-ID.
+037900     READ CHKPTFIL
+038000         INVALID KEY
+038100             DISPLAY "IFANDTHEN - NO CHECKPOINT FOUND, "
+038200                 "STARTING FROM RECORD 1"
+038300             MOVE ZERO TO WS-SKIP-TARGET
+038400         NOT INVALID KEY
+038500             MOVE CK-LAST-RECORD-NO TO WS-SKIP-TARGET
+038600             MOVE CK-RECORDS-READ TO WS-RECORDS-READ
+038700             MOVE CK-PASS-COUNT TO WS-PASS-COUNT
+038800             MOVE CK-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+038900             DISPLAY "IFANDTHEN - RESTARTING AFTER RECORD "
+039000                 WS-SKIP-TARGET
+039100     END-READ.
+039200     PERFORM 1160-SKIP-ONE-RECORD
+039300         THRU 1160-SKIP-ONE-RECORD-EXIT
+039400         UNTIL WS-RECORD-NUMBER NOT LESS THAN WS-SKIP-TARGET
+039500             OR WS-END-OF-FILE.
+039600     PERFORM 2100-READ-CONTTRAN
+039700         THRU 2100-READ-CONTTRAN-EXIT.
+039800 1150-RESTART-FROM-CHECKPOINT-EXIT.
+039900     EXIT.
+040000
+040100*----------------------------------------------------------------
+040200* 1160-SKIP-ONE-RECORD - READ AND DISCARD ONE CONTTRAN RECORD
+040300*                        ALREADY COVERED BY THE LAST CHECKPOINT
+040400*----------------------------------------------------------------
+040500 1160-SKIP-ONE-RECORD.
+040600     PERFORM 2100-READ-CONTTRAN
+040700         THRU 2100-READ-CONTTRAN-EXIT.
+040800     IF NOT WS-END-OF-FILE
+040900         ADD 1 TO WS-RECORD-NUMBER
+041000     END-IF.
+041100 1160-SKIP-ONE-RECORD-EXIT.
+041200     EXIT.
+041300
+041400*----------------------------------------------------------------
+041500* 1100-LOAD-RULE-TABLE - LOAD THE THRESHOLD TABLE FROM THE
+041600*                        PARMRULE PARAMETER FILE
+041700*----------------------------------------------------------------
+041800 1100-LOAD-RULE-TABLE.
+041900     OPEN INPUT PARMRULE.
+042000     IF NOT WS-PARMRULE-OK
+042100         DISPLAY "IFANDTHEN - ERROR OPENING PARMRULE, STATUS = "
+042200             WS-PARMRULE-STATUS
+042300         MOVE "Y" TO WS-EOF-SWITCH
+042400         MOVE "Y" TO WS-ABEND-SWITCH
+042500     ELSE
+042600         PERFORM 1110-READ-PARMRULE
+042700             THRU 1110-READ-PARMRULE-EXIT
+042800         PERFORM 1120-LOAD-RULE-ENTRY
+042900             THRU 1120-LOAD-RULE-ENTRY-EXIT
+043000             UNTIL WS-PARM-END-OF-FILE
+043100         CLOSE PARMRULE
+043200     END-IF.
+043300 1100-LOAD-RULE-TABLE-EXIT.
+043400     EXIT.
+043500
+043600*----------------------------------------------------------------
+043700* 1110-READ-PARMRULE - READ THE NEXT THRESHOLD PARAMETER RECORD
+043800*----------------------------------------------------------------
+043900 1110-READ-PARMRULE.
+044000     READ PARMRULE
+044100         AT END
+044200             MOVE "Y" TO WS-PARM-EOF-SWITCH
+044300     END-READ.
+044400 1110-READ-PARMRULE-EXIT.
+044500     EXIT.
+044600
+044700*----------------------------------------------------------------
+044800* 1120-LOAD-RULE-ENTRY - MOVE ONE PARAMETER RECORD INTO THE
+044900*                        IN-MEMORY THRESHOLD TABLE
+045000*----------------------------------------------------------------
+045100 1120-LOAD-RULE-ENTRY.
+045200     ADD 1 TO WS-RULE-COUNT.
+045300     SET RT-IDX TO WS-RULE-COUNT.
+045400     MOVE PR-RULE-CODE    TO RT-RULE-CODE (RT-IDX).
+045500     MOVE PR-STATUS-IND   TO RT-STATUS-IND (RT-IDX).
+045600     MOVE PR-LOGIC-IND    TO RT-LOGIC-IND (RT-IDX).
+045700     MOVE PR-LOW-VALUE-1  TO RT-LOW-VALUE-1 (RT-IDX).
+045800     MOVE PR-HIGH-VALUE-1 TO RT-HIGH-VALUE-1 (RT-IDX).
+045900     MOVE PR-LOW-VALUE-2  TO RT-LOW-VALUE-2 (RT-IDX).
+046000     MOVE PR-HIGH-VALUE-2 TO RT-HIGH-VALUE-2 (RT-IDX).
+046100     MOVE PR-EFF-DATE     TO RT-EFF-DATE (RT-IDX).
+046200     PERFORM 1110-READ-PARMRULE
+046300         THRU 1110-READ-PARMRULE-EXIT.
+046400 1120-LOAD-RULE-ENTRY-EXIT.
+046500     EXIT.
+046600
+046700*----------------------------------------------------------------
+046800* 2000-PROCESS-FILE - EVALUATE ONE CONTROL VALUE PER RECORD
+046900*                     AGAINST THE RULE NAMED BY TR-RULE-CODE
+047000*----------------------------------------------------------------
+047100 2000-PROCESS-FILE.
+047200     ADD 1 TO WS-RECORDS-READ.
+047300     ADD 1 TO WS-RECORD-NUMBER.
+047400     MOVE TR-CONTROL-VALUE TO WS-WORK-VALUE.
+047500     PERFORM 2050-FIND-RULE
+047600         THRU 2050-FIND-RULE-EXIT.
+047700     IF WS-RULE-FOUND
+047800         PERFORM 2060-EVALUATE-RULE
+047900             THRU 2060-EVALUATE-RULE-EXIT
+048000     ELSE
+048100         MOVE "N" TO WS-PASS-SWITCH
+048200     END-IF.
+048300     IF WS-EVAL-PASSED
+048400         ADD 1 TO WS-PASS-COUNT
+048500         MOVE "PASS" TO WS-AUDIT-OUTCOME
+048600         DISPLAY "IFANDTHEN - CONTROL VALUE " WS-WORK-VALUE
+048700             " PASSED RULE " TR-RULE-CODE
+048800         PERFORM 2500-WRITE-GL-EXTRACT
+048900             THRU 2500-WRITE-GL-EXTRACT-EXIT
+049000     ELSE
+049100         MOVE "FAIL" TO WS-AUDIT-OUTCOME
+049200         PERFORM 2200-WRITE-EXCEPTION
+049300             THRU 2200-WRITE-EXCEPTION-EXIT
+049400     END-IF.
+049500     PERFORM 2300-WRITE-AUDIT
+049600         THRU 2300-WRITE-AUDIT-EXIT.
+049700     DIVIDE WS-RECORD-NUMBER BY WS-CKPT-INTERVAL
+049800         GIVING WS-CKPT-QUOTIENT
+049900         REMAINDER WS-CKPT-REMAINDER.
+050000     IF WS-CKPT-REMAINDER = ZERO
+050100         PERFORM 2400-WRITE-CHECKPOINT
+050200             THRU 2400-WRITE-CHECKPOINT-EXIT
+050300     END-IF.
+050400     PERFORM 2100-READ-CONTTRAN
+050500         THRU 2100-READ-CONTTRAN-EXIT.
+050600 2000-PROCESS-FILE-EXIT.
+050700     EXIT.
+050800
+050900*----------------------------------------------------------------
+051000* 2100-READ-CONTTRAN - READ THE NEXT TRANSACTION RECORD
+051100*----------------------------------------------------------------
+051200 2100-READ-CONTTRAN.
+051300     READ CONTTRAN
+051400         AT END
+051500             MOVE "Y" TO WS-EOF-SWITCH
+051600     END-READ.
+051700 2100-READ-CONTTRAN-EXIT.
+051800     EXIT.
+051900
+052000*----------------------------------------------------------------
+052100* 2050-FIND-RULE - LOOK UP THE ACTIVE RULETAB ENTRY NAMED BY
+052200*                  THE TRANSACTION'S RULE CODE. AN EXPIRED
+052300*                  ENTRY IS KEPT FOR HISTORY BUT NEVER MATCHES,
+052400*                  AND NEITHER DOES A RULE WHOSE EFFECTIVE DATE
+052500*                  IS STILL IN THE FUTURE.
+052600*----------------------------------------------------------------
+052700 2050-FIND-RULE.
+052800     MOVE "N" TO WS-RULE-FOUND-SWITCH.
+052900     SET RT-IDX TO 1.
+053000     SEARCH WS-RULE-ENTRY
+053100         AT END
+053200             MOVE "N" TO WS-RULE-FOUND-SWITCH
+053300         WHEN RT-RULE-CODE (RT-IDX) = TR-RULE-CODE
+053400                 AND RT-STATUS-ACTIVE (RT-IDX)
+053500                 AND RT-EFF-DATE (RT-IDX) NOT > WS-RUN-DATE
+053600             MOVE "Y" TO WS-RULE-FOUND-SWITCH
+053700     END-SEARCH.
+053800 2050-FIND-RULE-EXIT.
+053900     EXIT.
+054000
+054100*----------------------------------------------------------------
+054200* 2060-EVALUATE-RULE - APPLY THE MATCHED RULE'S PRIMARY RANGE,
+054300*                      PLUS ITS SECOND RANGE (IF ANY) COMBINED
+054400*                      BY THE RULE'S AND/OR LOGIC INDICATOR
+054500*----------------------------------------------------------------
+054600 2060-EVALUATE-RULE.
+054700     MOVE "N" TO WS-PASS-SWITCH.
+054800     MOVE "N" TO WS-CLAUSE1-SWITCH.
+054900     MOVE "N" TO WS-CLAUSE2-SWITCH.
+055000     IF WS-WORK-VALUE NOT LESS THAN RT-LOW-VALUE-1 (RT-IDX)
+055100             AND WS-WORK-VALUE LESS THAN RT-HIGH-VALUE-1 (RT-IDX)
+055200         MOVE "Y" TO WS-CLAUSE1-SWITCH
+055300     END-IF.
+055400     IF RT-HIGH-VALUE-2 (RT-IDX) > ZERO
+055500         IF WS-WORK-VALUE NOT LESS THAN RT-LOW-VALUE-2 (RT-IDX)
+055600           AND WS-WORK-VALUE LESS THAN RT-HIGH-VALUE-2 (RT-IDX)
+055700             MOVE "Y" TO WS-CLAUSE2-SWITCH
+055800         END-IF
+055900         IF RT-LOGIC-IS-OR (RT-IDX)
+056000             IF WS-CLAUSE1-PASSED OR WS-CLAUSE2-PASSED
+056100                 MOVE "Y" TO WS-PASS-SWITCH
+056200             END-IF
+056300         ELSE
+056400             IF WS-CLAUSE1-PASSED AND WS-CLAUSE2-PASSED
+056500                 MOVE "Y" TO WS-PASS-SWITCH
+056600             END-IF
+056700         END-IF
+056800     ELSE
+056900         IF WS-CLAUSE1-PASSED
+057000             MOVE "Y" TO WS-PASS-SWITCH
+057100         END-IF
+057200     END-IF.
+057300 2060-EVALUATE-RULE-EXIT.
+057400     EXIT.
+057500
+057600*----------------------------------------------------------------
+057700* 2200-WRITE-EXCEPTION - LOG A FAILED CONTROL VALUE TO THE
+057800*                        DAILY EXCEPTION REPORT WITH A REASON
+057900*                        CODE IDENTIFYING WHY THE RULE FAILED
+058000*----------------------------------------------------------------
+058100 2200-WRITE-EXCEPTION.
+058200     MOVE TR-RULE-CODE   TO ED-RULE-CODE.
+058300     MOVE WS-WORK-VALUE TO ED-CONTROL-VALUE.
+058400     IF NOT WS-RULE-FOUND
+058500         MOVE "NO MATCHING RULE FOR TRANS TYPE" TO ED-REASON-CODE
+058600     ELSE
+058700         MOVE "RULE CONDITION NOT SATISFIED" TO ED-REASON-CODE
+058800     END-IF.
+058900     MOVE WS-EXCPTRPT-DETAIL TO EX-PRINT-LINE.
+059000     WRITE EX-PRINT-LINE AFTER ADVANCING 1 LINE.
+059100     ADD 1 TO WS-EXCEPTION-COUNT.
+059200 2200-WRITE-EXCEPTION-EXIT.
+059300     EXIT.
+059400
+059500*----------------------------------------------------------------
+059600* 2300-WRITE-AUDIT - APPEND ONE EVALUATION, PASS OR FAIL, TO
+059700*                    THE AUDIT TRAIL FOR COMPLIANCE REVIEW
+059800*----------------------------------------------------------------
+059900 2300-WRITE-AUDIT.
+060000     MOVE WS-RUN-ID       TO AU-RUN-ID.
+060100     MOVE WS-WORK-VALUE   TO AU-CONTROL-VALUE.
+060200     MOVE WS-AUDIT-OUTCOME TO AU-OUTCOME.
+060300     MOVE TR-RULE-CODE    TO AU-RULE-CODE.
+060400     ACCEPT AU-EVAL-DATE FROM DATE YYYYMMDD.
+060500     ACCEPT AU-EVAL-TIME FROM TIME.
+060600     WRITE AU-AUDIT-RECORD.
+060700 2300-WRITE-AUDIT-EXIT.
+060800     EXIT.
+060900
+061000*----------------------------------------------------------------
+061100* 2400-WRITE-CHECKPOINT - REWRITE THE SINGLE CHECKPOINT RECORD
+061200*                         WITH THE LAST RECORD NUMBER PROCESSED
+061300*                         SO A MID-RUN ABEND CAN BE RESTARTED
+061400*----------------------------------------------------------------
+061500 2400-WRITE-CHECKPOINT.
+061600     MOVE "1" TO CK-CHECKPOINT-ID.
+061700     MOVE WS-RECORD-NUMBER TO CK-LAST-RECORD-NO.
+061800     MOVE WS-RUN-ID TO CK-RUN-ID.
+061900     MOVE WS-RECORDS-READ TO CK-RECORDS-READ.
+062000     MOVE WS-PASS-COUNT TO CK-PASS-COUNT.
+062100     MOVE WS-EXCEPTION-COUNT TO CK-EXCEPTION-COUNT.
+062200     REWRITE CK-CHECKPOINT-RECORD
+062300         INVALID KEY
+062400             WRITE CK-CHECKPOINT-RECORD
+062500     END-REWRITE.
+062600 2400-WRITE-CHECKPOINT-EXIT.
+062700     EXIT.
+062800
+062900*----------------------------------------------------------------
+063000* 2500-WRITE-GL-EXTRACT - WRITE ONE GL EXTRACT RECORD FOR A
+063100*                         CONTROL VALUE THAT PASSED THE
+063200*                         AND-CONDITION
+063300*----------------------------------------------------------------
+063400 2500-WRITE-GL-EXTRACT.
+063500     MOVE WS-WORK-VALUE TO GL-CONTROL-VALUE.
+063600     MOVE "Y" TO GL-PASS-FLAG.
+063700     MOVE WS-RUN-DATE TO GL-RUN-DATE.
+063800     WRITE GL-EXTRACT-RECORD.
+063900 2500-WRITE-GL-EXTRACT-EXIT.
+064000     EXIT.
+064100
+064200*----------------------------------------------------------------
+064300* 9000-TERMINATE - PRINT REPORT FOOTERS, WRITE THE JOB SUMMARY
+064400*                  AND CLOSE FILES
+064500*----------------------------------------------------------------
+064600 9000-TERMINATE.
+064700     IF WS-EXCPTRPT-STATUS NOT = SPACES
+064800         MOVE WS-EXCEPTION-COUNT TO FT-EXCEPTION-COUNT
+064900         MOVE WS-EXCPTRPT-FOOTER TO EX-PRINT-LINE
+065000         WRITE EX-PRINT-LINE AFTER ADVANCING 2 LINES
+065100         CLOSE EXCPTRPT
+065200     END-IF.
+065300     IF WS-SUMRYRPT-STATUS NOT = SPACES
+065400         PERFORM 9100-WRITE-SUMMARY
+065500             THRU 9100-WRITE-SUMMARY-EXIT
+065600         CLOSE SUMRYRPT
+065700     END-IF.
+065800     IF WS-AUDTLOG-STATUS NOT = SPACES
+065900         CLOSE AUDTLOG
+066000     END-IF.
+066100     IF WS-CHKPTFIL-STATUS NOT = SPACES
+066200         CLOSE CHKPTFIL
+066300     END-IF.
+066400     IF WS-GLEXTRT-STATUS NOT = SPACES
+066500         CLOSE GLEXTRT
+066600     END-IF.
+066700     IF WS-CONTTRAN-STATUS NOT = SPACES
+066800         CLOSE CONTTRAN
+066900     END-IF.
+067000 9000-TERMINATE-EXIT.
+067100     EXIT.
+067200
+067300*----------------------------------------------------------------
+067400* 9100-WRITE-SUMMARY - PRINT THE JOB-LEVEL SUMMARY/BALANCING
+067500*                      REPORT WITH CONTROL TOTALS AND THE
+067600*                      END-OF-RUN TIMESTAMP
+067700*----------------------------------------------------------------
+067800 9100-WRITE-SUMMARY.
+067900     ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+068000     ACCEPT WS-END-TIME FROM TIME.
+068100     MOVE WS-SUMRYRPT-HDG1 TO SR-PRINT-LINE.
+068200     WRITE SR-PRINT-LINE AFTER ADVANCING PAGE.
+068300     MOVE WS-RECORDS-READ TO SD-RECORDS-READ.
+068400     MOVE WS-SUMRYRPT-DTL01 TO SR-PRINT-LINE.
+068500     WRITE SR-PRINT-LINE AFTER ADVANCING 2 LINES.
+068600     MOVE WS-PASS-COUNT TO SD-PASS-COUNT.
+068700     MOVE WS-SUMRYRPT-DTL02 TO SR-PRINT-LINE.
+068800     WRITE SR-PRINT-LINE AFTER ADVANCING 1 LINE.
+068900     MOVE WS-EXCEPTION-COUNT TO SD-FAIL-COUNT.
+069000     MOVE WS-SUMRYRPT-DTL03 TO SR-PRINT-LINE.
+069100     WRITE SR-PRINT-LINE AFTER ADVANCING 1 LINE.
+069200     MOVE WS-END-DATE TO SF-RUN-DATE.
+069300     MOVE WS-END-TIME TO SF-RUN-TIME.
+069400     MOVE WS-SUMRYRPT-FOOTER TO SR-PRINT-LINE.
+069500     WRITE SR-PRINT-LINE AFTER ADVANCING 2 LINES.
+069600 9100-WRITE-SUMMARY-EXIT.
+069700     EXIT.
+069800
+069900*----------------------------------------------------------------
+070000* 9900-SET-RETURN-CODE - SET THE PROGRAM RETURN CODE SO THE
+070100*                        JCL STEP/COND LOGIC CAN TELL A CLEAN
+070200*                        RUN FROM A RUN WITH EXCEPTIONS FROM
+070300*                        AN ABEND
+070400*----------------------------------------------------------------
+070500 9900-SET-RETURN-CODE.
+070600     IF WS-ABEND-OCCURRED
+070700         MOVE 16 TO RETURN-CODE
+070800     ELSE
+070900         IF WS-EXCEPTION-COUNT > ZERO
+071000             MOVE 4 TO RETURN-CODE
+071100         ELSE
+071200             MOVE ZERO TO RETURN-CODE
+071300         END-IF
+071400     END-IF.
+071500 9900-SET-RETURN-CODE-EXIT.
+071600     EXIT.
+071700
+071800
+071900
+072000
+072100
+072200
+072300
+072400
+072500
+072600
+072700
+072800
\ No newline at end of file
